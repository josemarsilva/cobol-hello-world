@@ -0,0 +1,133 @@
+000010 IDENTIFICATION DIVISION.
+000020*****************************************************************
+000030*  PROGRAM-ID : FERRREC                                        *
+000040*  AUTHOR     : ANDRE                                          *
+000050*  INSTALLATION : DATA CENTER - BATCH OPERATIONS                *
+000060*  DATE-WRITTEN : 2026-08-08                                    *
+000070*  PURPOSE                                                      *
+000080*  STANDALONE RECONCILIATION CHECK BETWEEN COUNTDAT AND LOGDAT. *
+000090*  COUNTDAT KEEPS THE LIFETIME RUN SEQUENCE (CTD-SEQ-GERAL) AND *
+000100*  THE LIFETIME PURGED COUNT (CTD-QTD-EXPURGADA, MAINTAINED BY  *
+000110*  FERRARQ).  EXPECTED LOGDAT ROW COUNT IS THE DIFFERENCE       *
+000120*  BETWEEN THE TWO; THIS PROGRAM COUNTS THE ACTUAL LOGDAT ROWS  *
+000130*  AND FLAGS ANY DRIFT WITH A VISIBLE WARNING AND RC 08, SO A   *
+000140*  RUN THAT DIED BETWEEN THE COUNTDAT AND LOGDAT UPDATES DOES   *
+000150*  NOT GO UNNOTICED.  OPENS BOTH FILES FOR INPUT ONLY.          *
+000160*-----------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  2026-08-08 AR    INITIAL VERSION.  COMPARES AGAINST
+000200*                   CTD-SEQ-GERAL RATHER THAN CONTADOR, SINCE
+000210*                   CONTADOR ALONE NO LONGER REPRESENTS THE
+000220*                   LIFETIME RUN COUNT ONCE IT HAS ROLLED OVER.
+000230*****************************************************************
+000240 PROGRAM-ID.    FERRREC.
+000250 AUTHOR.        ANDRE.
+000260 INSTALLATION.  DATA CENTER - BATCH OPERATIONS.
+000270 DATE-WRITTEN.  2026-08-08.
+000280 DATE-COMPILED.
+000290 ENVIRONMENT  DIVISION.
+000300 INPUT-OUTPUT  SECTION.
+000310 FILE-CONTROL.
+000320     SELECT  COUNTDAT  ASSIGN  TO  DISK
+000325         ORGANIZATION  IS  RELATIVE
+000327         ACCESS MODE   IS  SEQUENTIAL
+000330         FILE STATUS   IS  WRK-FS-COUNTDAT.
+000340     SELECT  LOGDAT    ASSIGN  TO  DISK
+000350         ORGANIZATION  IS  INDEXED
+000360         ACCESS MODE   IS  SEQUENTIAL
+000370         RECORD KEY    IS  LOG-CHAVE
+000380         FILE STATUS   IS  WRK-FS-LOGDAT.
+000390 DATA  DIVISION.
+000400 FILE  SECTION.
+000410 FD  COUNTDAT
+000420     LABEL RECORD STANDARD VALUE OF FILE-ID IS "count.dat".
+000430     COPY  CPCNTDAT.
+000440 FD  LOGDAT
+000450     LABEL RECORD STANDARD VALUE OF FILE-ID IS "log.dat".
+000460     COPY  CPLOGDAT.
+000470 WORKING-STORAGE  SECTION.
+000480 77  WRK-RC                    PIC X(02)  VALUE  '00'.
+000490 77  WRK-FS-COUNTDAT           PIC X(02)  VALUE  '00'.
+000500 77  WRK-FS-LOGDAT             PIC X(02)  VALUE  '00'.
+000510 77  WRK-FIM-LOGDAT            PIC X(01)  VALUE  'N'.
+000520     88  FIM-LOGDAT                       VALUE  'S'.
+000530 77  WRK-QTD-LOGDAT            PIC 9(09)  VALUE  ZEROS.
+000540 77  WRK-QTD-ESPERADA          PIC 9(09)  VALUE  ZEROS.
+000550 PROCEDURE  DIVISION.
+000560
+000570 0000-MAINLINE  SECTION.
+000580     DISPLAY  'FERRREC - INICIO DA RECONCILIACAO CONTADOR/LOGDAT'.
+000590     PERFORM  1000-INICIALIZAR
+000600              THRU  1000-INICIALIZAR-EXIT.
+000610     PERFORM  2000-LER-LOGDAT
+000620              THRU  2000-LER-LOGDAT-EXIT.
+000630     PERFORM  3000-CONTAR-LOGDAT
+000640              THRU  3000-CONTAR-LOGDAT-EXIT
+000650              UNTIL  FIM-LOGDAT.
+000660     PERFORM  4000-COMPARAR
+000670              THRU  4000-COMPARAR-EXIT.
+000680     PERFORM  9999-FINALIZAR
+000690              THRU  9999-FINALIZAR-EXIT.
+000700 0000-MAINLINE-EXIT.
+000710     EXIT.
+000720
+000730 1000-INICIALIZAR  SECTION.
+000740     OPEN  INPUT  COUNTDAT.
+000750     OPEN  INPUT  LOGDAT.
+000760     IF  WRK-FS-COUNTDAT  NOT  =  '00'  OR
+000770         WRK-FS-LOGDAT    NOT  =  '00'
+000780         DISPLAY  'FERRREC - ERRO NA ABERTURA DOS ARQUIVOS'
+000790         MOVE  '12'  TO  WRK-RC
+000800         PERFORM  9999-FINALIZAR  THRU  9999-FINALIZAR-EXIT
+000810     END-IF.
+000820
+000830     READ  COUNTDAT
+000840         AT  END
+000850             DISPLAY  'FERRREC - COUNTDAT VAZIO - NADA A FAZER'
+000860             MOVE  '08'  TO  WRK-RC
+000870             PERFORM  9999-FINALIZAR  THRU  9999-FINALIZAR-EXIT
+000880     END-READ.
+000890
+000900     COMPUTE  WRK-QTD-ESPERADA  =
+000910         CTD-SEQ-GERAL  -  CTD-QTD-EXPURGADA.
+000920 1000-INICIALIZAR-EXIT.
+000930     EXIT.
+000940
+000950 2000-LER-LOGDAT  SECTION.
+000960     READ  LOGDAT  NEXT  RECORD
+000970         AT  END
+000980             SET  FIM-LOGDAT  TO  TRUE
+000990     END-READ.
+001000 2000-LER-LOGDAT-EXIT.
+001010     EXIT.
+001020
+001030 3000-CONTAR-LOGDAT  SECTION.
+001040     ADD  1  TO  WRK-QTD-LOGDAT.
+001050     PERFORM  2000-LER-LOGDAT  THRU  2000-LER-LOGDAT-EXIT.
+001060 3000-CONTAR-LOGDAT-EXIT.
+001070     EXIT.
+001080
+001090 4000-COMPARAR  SECTION.
+001100     DISPLAY  'FERRREC - ESPERADO (CTD-SEQ-GERAL - EXPURGADOS): '
+001110              WRK-QTD-ESPERADA.
+001120     DISPLAY  'FERRREC - REGISTROS ENCONTRADOS EM LOGDAT      : '
+001130              WRK-QTD-LOGDAT.
+001140     IF  WRK-QTD-LOGDAT  =  WRK-QTD-ESPERADA
+001150         DISPLAY  'FERRREC - OK: CONTADOR E LOGDAT RECONCILIADOS'
+001160         MOVE  '00'  TO  WRK-RC
+001170     ELSE
+001180         DISPLAY  'FERRREC - *** ALERTA: DIVERGENCIA ENTRE '
+001190                  'COUNTDAT E LOGDAT ***'
+001200         MOVE  '08'  TO  WRK-RC
+001210     END-IF.
+001220 4000-COMPARAR-EXIT.
+001230     EXIT.
+001240
+001250 9999-FINALIZAR  SECTION.
+001260     CLOSE  COUNTDAT  LOGDAT.
+001270     DISPLAY  'FERRREC - FIM DE PROCESSAMENTO - RC='  WRK-RC.
+001280     MOVE  WRK-RC  TO  RETURN-CODE.
+001290     STOP  RUN.
+001300 9999-FINALIZAR-EXIT.
+001310     EXIT.
