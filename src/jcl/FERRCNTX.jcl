@@ -0,0 +1,45 @@
+//FERRCNTX JOB (ACCTNO),'CONTADOR FERRCNTX',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*****************************************************************
+//* FERRCNTX - NIGHTLY JOB STREAM                                 *
+//*                                                                *
+//* STEP010  RUNS THE COUNTER PROGRAM (FERRCNTX).  IF IT HARD-     *
+//*          FAILS WITH RC 12 (FILE OPEN ERROR) OR RC 16 (FILE     *
+//*          I/O ERROR), FIX WHATEVER CAUSED THE FAILURE AND       *
+//*          RESUBMIT THE JOB WITH RESTART=STEP010 ON THE JOB      *
+//*          STATEMENT - JES THEN SKIPS DIRECTLY TO STEP010        *
+//*          WITHOUT RE-EXECUTING ANYTHING BEFORE IT.               *
+//* STEP030  ARCHIVES AND PURGES LOGDAT (FERRARQ) - RUNS ONLY WHEN *
+//*          FERRCNTX SET RC 08, MEANING LOGDAT IS APPROACHING THE *
+//*          EARLY-WARNING CAPACITY THRESHOLD.  SKIPPED ON A       *
+//*          NORMAL RC 00 NIGHT AND ON A HARD FAILURE.  PARM IS    *
+//*          THE RETENTION WINDOW IN MONTHS.                       *
+//* STEP040  RECONCILES COUNTDAT AGAINST LOGDAT (FERRREC) AFTER    *
+//*          ANY HOUSEKEEPING.  THE UNQUALIFIED COND TEST CHECKS   *
+//*          THE RC OF EVERY STEP THAT RAN AHEAD OF IT, SO IT IS   *
+//*          SKIPPED IF EITHER STEP010 OR STEP030 HARD-FAILED (RC  *
+//*          12 OR HIGHER) - IN BOTH CASES COUNTDAT/LOGDAT MAY NOT *
+//*          BE IN A CONSISTENT STATE TO RECONCILE.                 *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=FERRCNTX,PARM='JFERRCNTX'
+//STEPLIB  DD   DSN=PROD.FERRCNTX.LOADLIB,DISP=SHR
+//COUNTDAT DD   DSN=PROD.FERRCNTX.COUNTDAT,DISP=SHR
+//LOGDAT   DD   DSN=PROD.FERRCNTX.LOGDAT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//* ARCHIVE/PURGE - RUNS ONLY WHEN STEP010 RETURNED EXACTLY RC 08.
+//STEP030  EXEC PGM=FERRARQ,PARM='013',COND=((8,GT),(8,LT))
+//STEPLIB  DD   DSN=PROD.FERRCNTX.LOADLIB,DISP=SHR
+//COUNTDAT DD   DSN=PROD.FERRCNTX.COUNTDAT,DISP=SHR
+//LOGDAT   DD   DSN=PROD.FERRCNTX.LOGDAT,DISP=SHR
+//HISTLOG  DD   DSN=PROD.FERRCNTX.HISTLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//* RECONCILIATION - BYPASSED ONLY ON A HARD FAILURE (RC >= 12).
+//STEP040  EXEC PGM=FERRREC,COND=(12,GE)
+//COUNTDAT DD   DSN=PROD.FERRCNTX.COUNTDAT,DISP=SHR
+//LOGDAT   DD   DSN=PROD.FERRCNTX.LOGDAT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
