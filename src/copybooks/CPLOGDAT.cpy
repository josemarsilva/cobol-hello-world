@@ -0,0 +1,30 @@
+000010*****************************************************************
+000020*  CPLOGDAT                                                     *
+000030*  RECORD LAYOUT FOR THE FERRCNTX RUN HISTORY FILE (LOGDAT) AND *
+000040*  ITS ARCHIVE (HISTLOG).  LOG-SEQ IS THE RECORD KEY ONCE LOGDAT*
+000050*  IS ORGANIZED AS AN INDEXED FILE - IT IS THE LIFETIME RUN     *
+000060*  SEQUENCE NUMBER (CTD-SEQ-GERAL AT THE TIME OF THE RUN), SO   *
+000070*  ONE APPEND PER EXECUTION REPLACES THE OLD REWRITE-THE-WHOLE- *
+000080*  TABLE APPROACH AND CARRIES NO 1000-ROW CEILING.              *
+000090*-----------------------------------------------------------------
+000100*  MODIFICATION HISTORY
+000110*  DATE       INIT  DESCRIPTION
+000120*  2026-08-08 AR    REPLACED OCCURS-TABLE DESIGN WITH KEYED
+000130*                   RECORD LAYOUT; DATADAT NOW SOURCED FROM A
+000140*                   TRUE 4-DIGIT-YEAR ACCEPT FROM DATE, NO
+000150*                   HARDCODED CENTURY; FILLER SPACE USED FOR
+000160*                   CALLER-ORIGIN IDENTIFICATION.
+000170*****************************************************************
+000180 01  REG-LOGDAT.
+000190     03  LOG-CHAVE.
+000200         05  LOG-SEQ           PIC 9(09).
+000210     03  DATADAT               PIC 9(08).
+000220     03  HORADAT               PIC 9(06).
+000230     03  LOG-ORIGEM.
+000240         05  LOG-TIPO-ORIGEM   PIC X(01).
+000250             88  LOG-ORIGEM-JOB       VALUE 'J'.
+000260             88  LOG-ORIGEM-USUARIO   VALUE 'U'.
+000270             88  LOG-ORIGEM-SISTEMA   VALUE 'S'.
+000280             88  LOG-ORIGEM-DESCONH   VALUE '?'.
+000290         05  LOG-ID-ORIGEM     PIC X(08).
+000300     03  FILLER                PIC X(48).
