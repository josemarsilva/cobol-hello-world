@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*  CPCNTDAT                                                     *
+000030*  RECORD LAYOUT FOR THE FERRCNTX RUN COUNTER FILE (COUNTDAT).  *
+000040*  SHARED BY FERRCNTX, FERRARQ, FERRREC AND FERRINQ SO THAT ALL *
+000050*  PROGRAMS AGREE ON WHERE THE COUNTER, GENERATION AND LIFETIME *
+000060*  SEQUENCE FIELDS LIVE.                                        *
+000070*-----------------------------------------------------------------
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT  DESCRIPTION
+000100*  2026-08-08 AR    ADDED CTD-GERACAO / CTD-SEQ-GERAL / CTD-DT-
+000110*                   GERACAO / CTD-QTD-EXPURGADA FOR ROLLOVER AND
+000120*                   RECONCILIATION SUPPORT; RECORD STILL 80 BYTES.
+000130*****************************************************************
+000140 01  REG-COUNTDAT.
+000150     03  CONTADOR              PIC 9(05).
+000160     03  CTD-GERACAO           PIC 9(03).
+000170     03  CTD-SEQ-GERAL         PIC 9(09).
+000180     03  CTD-DT-GERACAO        PIC 9(08).
+000190     03  CTD-QTD-EXPURGADA     PIC 9(09).
+000200     03  FILLER                PIC X(46).
