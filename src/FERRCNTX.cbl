@@ -0,0 +1,298 @@
+000010 IDENTIFICATION DIVISION.
+000020*****************************************************************
+000030*  PROGRAM-ID : FERRCNTX                                       *
+000040*  AUTHOR     : ANDRE                                          *
+000050*  INSTALLATION : DATA CENTER - BATCH OPERATIONS                *
+000060*  DATE-WRITTEN : 2019-03-11                                    *
+000070*  PURPOSE                                                      *
+000080*  COUNTS EXECUTIONS OF THE "HELLO WORLD" JOB AND KEEPS A       *
+000090*  RUNNING HISTORY OF EVERY RUN (DATE, TIME AND WHO TRIGGERED   *
+000100*  IT) IN LOGDAT.  COUNTDAT HOLDS THE RUNNING TOTAL.            *
+000110*-----------------------------------------------------------------
+000120*  MODIFICATION HISTORY
+000130*  DATE       INIT  DESCRIPTION
+000140*  2026-08-08 AR    LOGDAT REORGANIZED AS AN INDEXED FILE, KEYED
+000150*                   BY LIFETIME RUN SEQUENCE - REMOVES THE 1000
+000160*                   ROW OCCURS TABLE AND THE HARD CEILING IT
+000170*                   IMPOSED; ONE RECORD IS APPENDED PER RUN.
+000180*  2026-08-08 AR    ADDED CTD-SEQ-GERAL / CTD-GERACAO IN COUNTDAT
+000190*                   SO CONTADOR CAN ROLL OVER AT 99999 WITHOUT
+000200*                   LOSING RUN-COUNT INTEGRITY (ALERT + EPOCH
+000210*                   MARKER INSTEAD OF A SILENT WRAP).
+000220*  2026-08-08 AR    CAPACITY ALERT (FORMERLY THE ESTOURO ABEND)
+000230*                   NOW FIRES EARLY, WHILE LOGDAT IS STILL
+000240*                   GROWING, AND SETS RC 08 SO THE JCL CAN DRIVE
+000250*                   AN FERRARQ ARCHIVE STEP INSTEAD OF ABENDING.
+000260*  2026-08-08 AR    CALLER ORIGIN (JOB/USER/SYSTEM ID), PASSED IN
+000270*                   VIA PARM, IS NOW RECORDED ON EVERY LOGDAT ROW.
+000280*  2026-08-08 AR    DATADAT IS NOW BUILT FROM A TRUE 4-DIGIT-YEAR
+000290*                   ACCEPT FROM DATE - NO MORE HARDCODED '20'
+000300*                   CENTURY PREFIX IN WORKING-STORAGE.
+000305*  2026-08-08 AR    COUNTDAT IS NOW ORGANIZATION RELATIVE SO THE
+000306*                   ONLINE INQUIRY TRANSACTION CAN ADDRESS IT BY
+000307*                   RELATIVE RECORD NUMBER; A NEW COUNTDAT IS
+000308*                   CREATED WITH OPEN OUTPUT INSTEAD OF WRITING
+000309*                   UNDER OPEN I-O, WHICH IS NOT VALID ON THE
+000310*                   FIRST RUN AGAINST AN EMPTY FILE.  THE CALLER
+000311*                   ORIGIN PARM NOW CARRIES AN EXPLICIT TYPE CODE
+000312*                   SO USER- AND TERMINAL-TRIGGERED RUNS ARE
+000313*                   RECORDED AS SUCH, NOT JUST JOB/SYSTEM.
+000315*  2026-08-08 AR    COUNTDAT IS NOW PERSISTED (6000) BEFORE THE
+000316*                   LOGDAT ROW IS WRITTEN (4000), NOT AFTER - A
+000317*                   CRASH BETWEEN THE TWO NOW LEAVES A SKIPPED
+000318*                   LOG-SEQ (HARMLESS, DETECTABLE DRIFT), NOT A
+000319*                   LOGDAT ROW WHOSE KEY COUNTDAT WILL TRY TO
+000320*                   REUSE AND COLLIDE WITH ON THE NEXT RUN.
+000321*****************************************************************
+000320 PROGRAM-ID.    FERRCNTX.
+000330 AUTHOR.        ANDRE.
+000340 INSTALLATION.  DATA CENTER - BATCH OPERATIONS.
+000350 DATE-WRITTEN.  2019-03-11.
+000360 DATE-COMPILED.
+000370 ENVIRONMENT  DIVISION.
+000380 INPUT-OUTPUT  SECTION.
+000390 FILE-CONTROL.
+000400     SELECT  COUNTDAT  ASSIGN  TO  DISK
+000405         ORGANIZATION  IS  RELATIVE
+000407         ACCESS MODE   IS  SEQUENTIAL
+000410         FILE STATUS  IS  WRK-FS-COUNTDAT.
+000420     SELECT  LOGDAT    ASSIGN  TO  DISK
+000430         ORGANIZATION  IS  INDEXED
+000440         ACCESS MODE   IS  DYNAMIC
+000450         RECORD KEY    IS  LOG-CHAVE
+000460         FILE STATUS   IS  WRK-FS-LOGDAT.
+000470 DATA  DIVISION.
+000480 FILE  SECTION.
+000490 FD  COUNTDAT
+000500     LABEL RECORD STANDARD VALUE OF FILE-ID IS "count.dat".
+000510     COPY  CPCNTDAT.
+000520 FD  LOGDAT
+000530     LABEL RECORD STANDARD VALUE OF FILE-ID IS "log.dat".
+000540     COPY  CPLOGDAT.
+000550 WORKING-STORAGE  SECTION.
+000560*---------------------------------------------------------------*
+000570*    SWITCHES AND RETURN-CODE / FILE-STATUS HOLDERS             *
+000580*---------------------------------------------------------------*
+000590 77  WRK-RC                    PIC X(02)  VALUE  '00'.
+000600 77  WRK-FS-COUNTDAT           PIC X(02)  VALUE  '00'.
+000610 77  WRK-FS-LOGDAT             PIC X(02)  VALUE  '00'.
+000620 01  WRK-SW-COUNTDAT.
+000630     03  WRK-SW-COUNTDAT-NOVO  PIC X(01)  VALUE  'N'.
+000640         88  COUNTDAT-E-NOVO              VALUE  'S'.
+000650*---------------------------------------------------------------*
+000660*    LIMITES DE CONTROLE                                        *
+000670*---------------------------------------------------------------*
+000680 77  WRK-LIMITE-CONTADOR       PIC 9(05)  VALUE  99999.
+000690 77  WRK-LIMITE-ALERTA         PIC 9(09)  VALUE  000000900.
+000700*---------------------------------------------------------------*
+000710*    DATA E HORA DA EXECUCAO (ANO COM 4 DIGITOS)                *
+000720*---------------------------------------------------------------*
+000730 77  WRK-CURRENT-DATE          PIC 9(08)  VALUE  ZEROS.
+000740 77  WRK-TIME                  PIC X(08)  VALUE  SPACES.
+000750 77  WRK-HORA                  PIC X(06)  VALUE  SPACES.
+000760*---------------------------------------------------------------*
+000770*    ORIGEM DA CHAMADA DA EXECUCAO                               *
+000780*---------------------------------------------------------------*
+000790 77  WRK-ORIGEM-TIPO           PIC X(01)  VALUE  '?'.
+000800 77  WRK-ORIGEM-ID             PIC X(08)  VALUE  SPACES.
+000810*---------------------------------------------------------------*
+000820*    QUANTIDADE DE REGISTROS ATIVOS EM LOGDAT                   *
+000830*---------------------------------------------------------------*
+000840 77  WRK-QTD-ATIVA             PIC 9(09)  VALUE  ZEROS.
+000850 LINKAGE  SECTION.
+000860 01  LS-PARM-AREA.
+000870     03  LS-PARM-LEN           PIC S9(04)  COMP.
+000880     03  LS-PARM-DADOS.
+000885         05  LS-PARM-TIPO      PIC X(01).
+000890         05  LS-PARM-ORIGEM    PIC X(08).
+000900 PROCEDURE  DIVISION  USING  LS-PARM-AREA.
+000910
+000920 0000-MAINLINE  SECTION.
+000930     DISPLAY  'FERRCNTX - INICIO DE PROCESSAMENTO'.
+000940     PERFORM  1000-INICIALIZAR
+000950              THRU  1000-INICIALIZAR-EXIT.
+000960     PERFORM  2000-OBTER-ORIGEM
+000970              THRU  2000-OBTER-ORIGEM-EXIT.
+000980     PERFORM  3000-ATUALIZAR-CONTADOR
+000990              THRU  3000-ATUALIZAR-CONTADOR-EXIT.
+001000     PERFORM  6000-GRAVAR-COUNTDAT
+001010              THRU  6000-GRAVAR-COUNTDAT-EXIT.
+001020     PERFORM  4000-GRAVAR-LOGDAT
+001030              THRU  4000-GRAVAR-LOGDAT-EXIT.
+001040     PERFORM  5000-VERIFICAR-CAPACIDADE
+001050              THRU  5000-VERIFICAR-CAPACIDADE-EXIT.
+001060     PERFORM  9999-FINALIZAR
+001070              THRU  9999-FINALIZAR-EXIT.
+001080 0000-MAINLINE-EXIT.
+001090     EXIT.
+001100
+001110*---------------------------------------------------------------*
+001120*    1000 - ABRE OS ARQUIVOS E OBTEM DATA/HORA DA EXECUCAO      *
+001130*---------------------------------------------------------------*
+001140 1000-INICIALIZAR  SECTION.
+001150     ACCEPT  WRK-CURRENT-DATE  FROM  DATE  YYYYMMDD.
+001160     ACCEPT  WRK-TIME          FROM  TIME.
+001170
+001172     OPEN  INPUT  COUNTDAT.
+001174     EVALUATE  WRK-FS-COUNTDAT
+001176         WHEN  '00'
+001178             READ  COUNTDAT
+001180                 AT  END
+001181                     SET  COUNTDAT-E-NOVO  TO  TRUE
+001182             END-READ
+001184             CLOSE  COUNTDAT
+001186         WHEN  '35'
+001188             SET  COUNTDAT-E-NOVO  TO  TRUE
+001190         WHEN  OTHER
+001192             DISPLAY  'FERRCNTX - ERRO ABERTURA COUNTDAT - FS='
+001194                      WRK-FS-COUNTDAT
+001196             MOVE  '12'  TO  WRK-RC
+001198             PERFORM  9999-FINALIZAR  THRU  9999-FINALIZAR-EXIT
+001199     END-EVALUATE.
+001200
+001210     IF  COUNTDAT-E-NOVO
+001212         MOVE  ZEROS  TO  REG-COUNTDAT
+001214         MOVE  1      TO  CTD-GERACAO
+001216         OPEN  OUTPUT  COUNTDAT
+001218     ELSE
+001220         OPEN  I-O     COUNTDAT
+001222     END-IF.
+001224     IF  WRK-FS-COUNTDAT  NOT  =  '00'
+001226         DISPLAY  'FERRCNTX - ERRO ABERTURA COUNTDAT - FS='
+001228                  WRK-FS-COUNTDAT
+001230         MOVE  '12'  TO  WRK-RC
+001232         PERFORM  9999-FINALIZAR  THRU  9999-FINALIZAR-EXIT
+001234     END-IF.
+001236
+001238     IF  NOT  COUNTDAT-E-NOVO
+001240         READ  COUNTDAT
+001242             AT  END
+001244               DISPLAY  'FERRCNTX - ERRO LEITURA COUNTDAT - FS='
+001246                        WRK-FS-COUNTDAT
+001248               MOVE  '16'  TO  WRK-RC
+001250               PERFORM  9999-FINALIZAR  THRU  9999-FINALIZAR-EXIT
+001252         END-READ
+001254     END-IF.
+001256
+001260     OPEN  I-O  LOGDAT.
+001270     IF  WRK-FS-LOGDAT  NOT  =  '00'
+001280         DISPLAY  'FERRCNTX - ERRO ABERTURA LOGDAT - FS='
+001290                  WRK-FS-LOGDAT
+001300         MOVE  '12'  TO  WRK-RC
+001310         PERFORM  9999-FINALIZAR  THRU  9999-FINALIZAR-EXIT
+001320     END-IF.
+001330 1000-INICIALIZAR-EXIT.
+001340     EXIT.
+001350
+001360*---------------------------------------------------------------*
+001370*    2000 - DETERMINA QUEM/O QUE DISPAROU A EXECUCAO            *
+001380*---------------------------------------------------------------*
+001390 2000-OBTER-ORIGEM  SECTION.
+001400     IF  LS-PARM-LEN  >  ZERO
+001410         MOVE  LS-PARM-ORIGEM  TO  WRK-ORIGEM-ID
+001415         IF  LS-PARM-TIPO  =  'J'  OR  'U'  OR  'S'
+001416             MOVE  LS-PARM-TIPO  TO  WRK-ORIGEM-TIPO
+001417         ELSE
+001418             MOVE  '?'           TO  WRK-ORIGEM-TIPO
+001419         END-IF
+001430     ELSE
+001440         MOVE  'FERRCNTX'      TO  WRK-ORIGEM-ID
+001450         MOVE  'S'             TO  WRK-ORIGEM-TIPO
+001460     END-IF.
+001470 2000-OBTER-ORIGEM-EXIT.
+001480     EXIT.
+001490
+001500*---------------------------------------------------------------*
+001510*    3000 - LE O CONTADOR ATUAL E INCREMENTA, TRATANDO A        *
+001520*           VIRADA EM 99999                                    *
+001530*---------------------------------------------------------------*
+001540 3000-ATUALIZAR-CONTADOR  SECTION.
+001620     IF  CONTADOR  >=  WRK-LIMITE-CONTADOR
+001630         PERFORM  3100-VIRAR-GERACAO
+001640                  THRU  3100-VIRAR-GERACAO-EXIT
+001650     ELSE
+001660         ADD  1  TO  CONTADOR
+001670     END-IF.
+001680
+001690     ADD  1  TO  CTD-SEQ-GERAL.
+001700 3000-ATUALIZAR-CONTADOR-EXIT.
+001710     EXIT.
+001720
+001730 3100-VIRAR-GERACAO  SECTION.
+001740     DISPLAY  'FERRCNTX - ALERTA: CONTADOR ATINGIU '
+001750              WRK-LIMITE-CONTADOR  ' - NOVA GERACAO'.
+001760     MOVE  1               TO  CONTADOR
+001770     ADD   1               TO  CTD-GERACAO
+001780     MOVE  WRK-CURRENT-DATE  TO  CTD-DT-GERACAO.
+001790 3100-VIRAR-GERACAO-EXIT.
+001800     EXIT.
+001810
+001820*---------------------------------------------------------------*
+001830*    4000 - GRAVA UM UNICO REGISTRO EM LOGDAT PARA ESTA         *
+001840*           EXECUCAO                                           *
+001850*---------------------------------------------------------------*
+001860 4000-GRAVAR-LOGDAT  SECTION.
+001870     MOVE  WRK-TIME  TO  WRK-HORA.
+001880
+001890     MOVE  SPACES             TO  REG-LOGDAT
+001900     MOVE  CTD-SEQ-GERAL      TO  LOG-SEQ
+001910     MOVE  WRK-CURRENT-DATE   TO  DATADAT
+001920     MOVE  WRK-HORA           TO  HORADAT
+001930     MOVE  WRK-ORIGEM-TIPO    TO  LOG-TIPO-ORIGEM
+001940     MOVE  WRK-ORIGEM-ID      TO  LOG-ID-ORIGEM.
+001950
+001960     WRITE  REG-LOGDAT.
+001970     IF  WRK-FS-LOGDAT  NOT  =  '00'
+001980         DISPLAY  'FERRCNTX - ERRO GRAVACAO LOGDAT - FS='
+001990                  WRK-FS-LOGDAT
+002000         MOVE  '16'  TO  WRK-RC
+002010         PERFORM  9999-FINALIZAR  THRU  9999-FINALIZAR-EXIT
+002020     END-IF.
+002030 4000-GRAVAR-LOGDAT-EXIT.
+002040     EXIT.
+002050
+002060*---------------------------------------------------------------*
+002070*    5000 - ALERTA ANTECIPADO DE CAPACIDADE                     *
+002080*           SUBSTITUI O ANTIGO ESTOURO DE TABELA: O JOB NAO     *
+002090*           MORRE MAIS, MAS SINALIZA RC 08 PARA A JCL AGENDAR   *
+002100*           UM EXPURGO (FERRARQ) ANTES QUE VIRE UM PROBLEMA.    *
+002110*---------------------------------------------------------------*
+002120 5000-VERIFICAR-CAPACIDADE  SECTION.
+002130     COMPUTE  WRK-QTD-ATIVA  =  CTD-SEQ-GERAL  -
+002140                                CTD-QTD-EXPURGADA.
+002150     IF  WRK-QTD-ATIVA  >=  WRK-LIMITE-ALERTA
+002160         DISPLAY  'FERRCNTX - ALERTA: LOGDAT COM '
+002170                  WRK-QTD-ATIVA
+002180                  ' REGISTROS ATIVOS - AGENDAR EXPURGO (FERRARQ)'
+002190         MOVE  '08'  TO  WRK-RC
+002200     END-IF.
+002210 5000-VERIFICAR-CAPACIDADE-EXIT.
+002220     EXIT.
+002230
+002240*---------------------------------------------------------------*
+002250*    6000 - GRAVA O NOVO TOTAL EM COUNTDAT                      *
+002260*---------------------------------------------------------------*
+002270 6000-GRAVAR-COUNTDAT  SECTION.
+002280     IF  COUNTDAT-E-NOVO
+002290         WRITE    REG-COUNTDAT
+002300     ELSE
+002310         REWRITE  REG-COUNTDAT
+002320     END-IF.
+002330     IF  WRK-FS-COUNTDAT  NOT  =  '00'
+002340         DISPLAY  'FERRCNTX - ERRO GRAVACAO COUNTDAT - FS='
+002350                  WRK-FS-COUNTDAT
+002360         MOVE  '16'  TO  WRK-RC
+002370     END-IF.
+002380 6000-GRAVAR-COUNTDAT-EXIT.
+002390     EXIT.
+002400
+002410*---------------------------------------------------------------*
+002420*    9999 - FECHA OS ARQUIVOS E ENCERRA O JOB                   *
+002430*---------------------------------------------------------------*
+002440 9999-FINALIZAR  SECTION.
+002450     CLOSE  COUNTDAT  LOGDAT.
+002460     DISPLAY  'FERRCNTX - FIM DE PROCESSAMENTO - RC='  WRK-RC.
+002470     MOVE  WRK-RC  TO  RETURN-CODE.
+002480     STOP  RUN.
+002490 9999-FINALIZAR-EXIT.
+002500     EXIT.
