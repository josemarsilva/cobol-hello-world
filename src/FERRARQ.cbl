@@ -0,0 +1,231 @@
+000010 IDENTIFICATION DIVISION.
+000020*****************************************************************
+000030*  PROGRAM-ID : FERRARQ                                        *
+000040*  AUTHOR     : ANDRE                                          *
+000050*  INSTALLATION : DATA CENTER - BATCH OPERATIONS                *
+000060*  DATE-WRITTEN : 2026-08-08                                    *
+000070*  PURPOSE                                                      *
+000080*  SCHEDULED HOUSEKEEPING UTILITY FOR LOGDAT.  ROWS OLDER THAN  *
+000090*  THE RETENTION WINDOW (DEFAULT 13 MONTHS, OVERRIDABLE VIA     *
+000100*  PARM) ARE COPIED TO HISTLOG AND THEN DELETED FROM THE LIVE   *
+000110*  LOGDAT FILE, SO LONG-TERM HISTORY SURVIVES FOR AUDITS        *
+000120*  WITHOUT LOGDAT CARRYING DEAD WEIGHT THROUGH EVERY DAILY RUN. *
+000130*-----------------------------------------------------------------
+000140*  MODIFICATION HISTORY
+000150*  DATE       INIT  DESCRIPTION
+000160*  2026-08-08 AR    INITIAL VERSION.
+000165*  2026-08-08 AR    HISTLOG NOW OPENED I-O INSTEAD OF OUTPUT, SO
+000167*                   A RUN APPENDS TO PRIOR HISTORY (NEW UNIQUE
+000168*                   HST-SEQ KEY EACH TIME) INSTEAD OF WIPING IT.
+000169*  2026-08-08 AR    REG-HISTLOG NOW COMES FROM COPY CPLOGDAT
+000170*                   REPLACING (HST- FIELD NAMES) INSTEAD OF A
+000171*                   HAND-DUPLICATED LAYOUT, SO LOGDAT AND HISTLOG
+000172*                   CANNOT DRIFT APART.
+000173*****************************************************************
+000180 PROGRAM-ID.    FERRARQ.
+000190 AUTHOR.        ANDRE.
+000200 INSTALLATION.  DATA CENTER - BATCH OPERATIONS.
+000210 DATE-WRITTEN.  2026-08-08.
+000220 DATE-COMPILED.
+000230 ENVIRONMENT  DIVISION.
+000240 INPUT-OUTPUT  SECTION.
+000250 FILE-CONTROL.
+000260     SELECT  COUNTDAT  ASSIGN  TO  DISK
+000265         ORGANIZATION  IS  RELATIVE
+000268         ACCESS MODE   IS  SEQUENTIAL
+000270         FILE STATUS   IS  WRK-FS-COUNTDAT.
+000280     SELECT  LOGDAT    ASSIGN  TO  DISK
+000290         ORGANIZATION  IS  INDEXED
+000300         ACCESS MODE   IS  DYNAMIC
+000310         RECORD KEY    IS  LOG-CHAVE
+000320         FILE STATUS   IS  WRK-FS-LOGDAT.
+000330     SELECT  HISTLOG   ASSIGN  TO  DISK
+000340         ORGANIZATION  IS  INDEXED
+000350         ACCESS MODE   IS  DYNAMIC
+000360         RECORD KEY    IS  HST-CHAVE
+000370         FILE STATUS   IS  WRK-FS-HISTLOG.
+000380 DATA  DIVISION.
+000390 FILE  SECTION.
+000400 FD  COUNTDAT
+000410     LABEL RECORD STANDARD VALUE OF FILE-ID IS "count.dat".
+000420     COPY  CPCNTDAT.
+000430 FD  LOGDAT
+000440     LABEL RECORD STANDARD VALUE OF FILE-ID IS "log.dat".
+000450     COPY  CPLOGDAT.
+000460 FD  HISTLOG
+000470     LABEL RECORD STANDARD VALUE OF FILE-ID IS "histlog.dat".
+000475     COPY  CPLOGDAT
+000476         REPLACING  REG-LOGDAT          BY  REG-HISTLOG
+000477                    LOG-CHAVE           BY  HST-CHAVE
+000478                    LOG-SEQ             BY  HST-SEQ
+000479                    DATADAT             BY  HST-DATADAT
+000480                    HORADAT             BY  HST-HORADAT
+000481                    LOG-ORIGEM          BY  HST-LOG-ORIGEM
+000482                    LOG-TIPO-ORIGEM     BY  HST-TIPO-ORIGEM
+000483                    LOG-ORIGEM-JOB      BY  HST-ORIGEM-JOB
+000484                    LOG-ORIGEM-USUARIO  BY  HST-ORIGEM-USUARIO
+000485                    LOG-ORIGEM-SISTEMA  BY  HST-ORIGEM-SISTEMA
+000486                    LOG-ORIGEM-DESCONH  BY  HST-ORIGEM-DESCONH
+000487                    LOG-ID-ORIGEM       BY  HST-ID-ORIGEM.
+000570 WORKING-STORAGE  SECTION.
+000580 77  WRK-RC                    PIC X(02)  VALUE  '00'.
+000590 77  WRK-FS-COUNTDAT           PIC X(02)  VALUE  '00'.
+000600 77  WRK-FS-LOGDAT             PIC X(02)  VALUE  '00'.
+000610 77  WRK-FS-HISTLOG            PIC X(02)  VALUE  '00'.
+000620 77  WRK-FIM-LOGDAT            PIC X(01)  VALUE  'N'.
+000630     88  FIM-LOGDAT                       VALUE  'S'.
+000640*---------------------------------------------------------------*
+000650*    JANELA DE RETENCAO - PADRAO 13 MESES, PARAMETRIZAVEL       *
+000660*---------------------------------------------------------------*
+000670 77  WRK-MESES-RETENCAO        PIC 9(03)  VALUE  013.
+000680 77  WRK-DATA-CORTE            PIC 9(08)  VALUE  ZEROS.
+000690 77  WRK-DATA-HOJE             PIC 9(08)  VALUE  ZEROS.
+000700 01  WRK-AAAAMM-HOJE.
+000710     03  WRK-AAAA-HOJE         PIC 9(04).
+000720     03  WRK-MM-HOJE           PIC 9(02).
+000730 01  WRK-AAAAMM-CORTE.
+000740     03  WRK-AAAA-CORTE        PIC 9(04).
+000750     03  WRK-MM-CORTE          PIC 9(02).
+000760 77  WRK-MESES-TOTAIS          PIC S9(06)  VALUE  ZEROS.
+000770 77  WRK-QTD-EXPURGADOS        PIC 9(09)  VALUE  ZEROS.
+000780 77  WRK-QTD-MANTIDOS          PIC 9(09)  VALUE  ZEROS.
+000790 LINKAGE  SECTION.
+000800 01  LS-PARM-AREA.
+000810     03  LS-PARM-LEN           PIC S9(04)  COMP.
+000820     03  LS-PARM-DADOS.
+000830         05  LS-PARM-MESES     PIC 9(03).
+000840 PROCEDURE  DIVISION  USING  LS-PARM-AREA.
+000850
+000860 0000-MAINLINE  SECTION.
+000870     DISPLAY  'FERRARQ - INICIO DO EXPURGO DE LOGDAT'.
+000880     PERFORM  1000-INICIALIZAR
+000890              THRU  1000-INICIALIZAR-EXIT.
+000900     PERFORM  2000-LER-LOGDAT
+000910              THRU  2000-LER-LOGDAT-EXIT.
+000920     PERFORM  3000-PROCESSAR
+000930              THRU  3000-PROCESSAR-EXIT
+000940              UNTIL  FIM-LOGDAT.
+000950     PERFORM  4000-ATUALIZAR-COUNTDAT
+000960              THRU  4000-ATUALIZAR-COUNTDAT-EXIT.
+000970     PERFORM  9999-FINALIZAR
+000980              THRU  9999-FINALIZAR-EXIT.
+000990 0000-MAINLINE-EXIT.
+001000     EXIT.
+001010
+001020*---------------------------------------------------------------*
+001030*    1000 - ABRE ARQUIVOS E CALCULA A DATA DE CORTE             *
+001040*---------------------------------------------------------------*
+001050 1000-INICIALIZAR  SECTION.
+001060     MOVE  013  TO  WRK-MESES-RETENCAO.
+001070     IF  LS-PARM-LEN  >  ZERO  AND  LS-PARM-MESES  >  ZERO
+001080         MOVE  LS-PARM-MESES  TO  WRK-MESES-RETENCAO
+001090     END-IF.
+001100
+001110     ACCEPT  WRK-DATA-HOJE  FROM  DATE  YYYYMMDD.
+001120     MOVE  WRK-DATA-HOJE(1:6)  TO  WRK-AAAAMM-HOJE.
+001130
+001140     COMPUTE  WRK-MESES-TOTAIS  =
+001150         (WRK-AAAA-HOJE  *  12  +  WRK-MM-HOJE)  -
+001160         WRK-MESES-RETENCAO.
+001170     COMPUTE  WRK-AAAA-CORTE  =  WRK-MESES-TOTAIS  /  12.
+001180     COMPUTE  WRK-MM-CORTE    =  WRK-MESES-TOTAIS  -
+001190         (WRK-AAAA-CORTE  *  12).
+001200     IF  WRK-MM-CORTE  =  ZERO
+001210         MOVE  12  TO  WRK-MM-CORTE
+001220         SUBTRACT  1  FROM  WRK-AAAA-CORTE
+001230     END-IF.
+001240     MOVE  WRK-AAAAMM-CORTE  TO  WRK-DATA-CORTE(1:6).
+001250     MOVE  '01'               TO  WRK-DATA-CORTE(7:2).
+001260
+001270     DISPLAY  'FERRARQ - RETENCAO DE '  WRK-MESES-RETENCAO
+001280              ' MESES - DATA DE CORTE: '  WRK-DATA-CORTE.
+001290
+001300     OPEN  I-O    COUNTDAT.
+001310     OPEN  I-O    LOGDAT.
+001320     OPEN  I-O    HISTLOG.
+001330     IF  WRK-FS-COUNTDAT  NOT  =  '00'  OR
+001340         WRK-FS-LOGDAT    NOT  =  '00'  OR
+001350         WRK-FS-HISTLOG   NOT  =  '00'
+001360         DISPLAY  'FERRARQ - ERRO NA ABERTURA DOS ARQUIVOS'
+001370         MOVE  '12'  TO  WRK-RC
+001380         PERFORM  9999-FINALIZAR  THRU  9999-FINALIZAR-EXIT
+001390     END-IF.
+001400
+001410     READ  COUNTDAT
+001420         AT  END
+001430             DISPLAY  'FERRARQ - COUNTDAT VAZIO - NADA A FAZER'
+001440             MOVE  '08'  TO  WRK-RC
+001450             PERFORM  9999-FINALIZAR  THRU  9999-FINALIZAR-EXIT
+001460     END-READ.
+001470 1000-INICIALIZAR-EXIT.
+001480     EXIT.
+001490
+001500*---------------------------------------------------------------*
+001510*    2000 - LE O PROXIMO REGISTRO DE LOGDAT                     *
+001520*---------------------------------------------------------------*
+001530 2000-LER-LOGDAT  SECTION.
+001540     READ  LOGDAT  NEXT  RECORD
+001550         AT  END
+001560             SET  FIM-LOGDAT  TO  TRUE
+001570     END-READ.
+001580 2000-LER-LOGDAT-EXIT.
+001590     EXIT.
+001600
+001610*---------------------------------------------------------------*
+001620*    3000 - ARQUIVA (HISTLOG) E EXPURGA (LOGDAT) REGISTROS      *
+001630*           ANTERIORES A DATA DE CORTE                         *
+001640*---------------------------------------------------------------*
+001650 3000-PROCESSAR  SECTION.
+001660     IF  DATADAT  <  WRK-DATA-CORTE
+001670         MOVE  LOG-SEQ           TO  HST-SEQ
+001680         MOVE  DATADAT           TO  HST-DATADAT
+001690         MOVE  HORADAT           TO  HST-HORADAT
+001700         MOVE  LOG-TIPO-ORIGEM   TO  HST-TIPO-ORIGEM
+001710         MOVE  LOG-ID-ORIGEM     TO  HST-ID-ORIGEM
+001720         WRITE  REG-HISTLOG
+001730         IF  WRK-FS-HISTLOG  NOT  =  '00'
+001740             DISPLAY  'FERRARQ - ERRO GRAVACAO HISTLOG - FS='
+001750                      WRK-FS-HISTLOG
+001760             MOVE  '16'  TO  WRK-RC
+001770             PERFORM  9999-FINALIZAR  THRU  9999-FINALIZAR-EXIT
+001780         END-IF
+001790
+001800         DELETE  LOGDAT  RECORD
+001810         IF  WRK-FS-LOGDAT  NOT  =  '00'
+001820             DISPLAY  'FERRARQ - ERRO EXPURGO LOGDAT - FS='
+001830                      WRK-FS-LOGDAT
+001840             MOVE  '16'  TO  WRK-RC
+001850             PERFORM  9999-FINALIZAR  THRU  9999-FINALIZAR-EXIT
+001860         END-IF
+001870
+001880         ADD  1  TO  WRK-QTD-EXPURGADOS
+001890     ELSE
+001900         ADD  1  TO  WRK-QTD-MANTIDOS
+001910     END-IF.
+001920
+001930     PERFORM  2000-LER-LOGDAT  THRU  2000-LER-LOGDAT-EXIT.
+001940 3000-PROCESSAR-EXIT.
+001950     EXIT.
+001960
+001970*---------------------------------------------------------------*
+001980*    4000 - ATUALIZA O TOTAL EXPURGADO EM COUNTDAT              *
+001990*---------------------------------------------------------------*
+002000 4000-ATUALIZAR-COUNTDAT  SECTION.
+002010     ADD  WRK-QTD-EXPURGADOS  TO  CTD-QTD-EXPURGADA.
+002020     REWRITE  REG-COUNTDAT.
+002030     IF  WRK-FS-COUNTDAT  NOT  =  '00'
+002040         DISPLAY  'FERRARQ - ERRO ATUALIZACAO COUNTDAT - FS='
+002050                  WRK-FS-COUNTDAT
+002060         MOVE  '16'  TO  WRK-RC
+002070     END-IF.
+002080 4000-ATUALIZAR-COUNTDAT-EXIT.
+002090     EXIT.
+002100
+002110 9999-FINALIZAR  SECTION.
+002120     CLOSE  COUNTDAT  LOGDAT  HISTLOG.
+002130     DISPLAY  'FERRARQ - EXPURGADOS: '  WRK-QTD-EXPURGADOS
+002140              ' MANTIDOS: '  WRK-QTD-MANTIDOS.
+002150     MOVE  WRK-RC  TO  RETURN-CODE.
+002160     STOP  RUN.
+002170 9999-FINALIZAR-EXIT.
+002180     EXIT.
