@@ -0,0 +1,205 @@
+000010 IDENTIFICATION DIVISION.
+000020*****************************************************************
+000030*  PROGRAM-ID : FERRINQ                                        *
+000040*  AUTHOR     : ANDRE                                          *
+000050*  INSTALLATION : DATA CENTER - ONLINE OPERATIONS               *
+000060*  DATE-WRITTEN : 2026-08-08                                    *
+000070*  PURPOSE                                                      *
+000080*  CICS INQUIRY TRANSACTION FOR FERRCNTX.  READS COUNTDAT AND   *
+000090*  THE LAST WRK-MAX-LINHAS ROWS OF LOGDAT AND DISPLAYS THE      *
+000100*  CURRENT CONTADOR VALUE AND RECENT RUN TIMESTAMPS.  NEVER     *
+000110*  WRITES, REWRITES OR DELETES - SUPPORT STAFF CAN CHECK JOB    *
+000120*  HEALTH MID-SHIFT WITHOUT TOUCHING PRODUCTION DATA.           *
+000130*-----------------------------------------------------------------
+000140*  MODIFICATION HISTORY
+000150*  DATE       INIT  DESCRIPTION
+000160*  2026-08-08 AR    INITIAL VERSION.
+000165*  2026-08-08 AR    COUNTDAT IS A VSAM RELATIVE FILE, SO IT IS
+000166*                   READ BY RELATIVE RECORD NUMBER (ALWAYS 1)
+000167*                   RATHER THAN A GTEQ/HIGH-VALUES KEY SEARCH.
+000168*                   THE RECORD LAYOUTS ARE PLAIN WORKING-STORAGE
+000169*                   COPIES, NOT FD ENTRIES - THIS TRANSACTION
+000170*                   NEVER OPENS OR CLOSES EITHER FILE ITSELF,
+000171*                   CICS FILE CONTROL OWNS THAT.  THE LOGDAT
+000172*                   BACKWARD BROWSE NOW TREATS NOTFND FROM THE
+000173*                   INITIAL STARTBR AS A VALID END-OF-FILE
+000174*                   POSITION (THE NORMAL RESULT OF A GTEQ ON
+000175*                   HIGH-VALUES) INSTEAD OF SKIPPING THE BROWSE.
+000176*-----------------------------------------------------------------
+000180*  NOTE TO MAINTAINERS                                          *
+000190*  THIS PROGRAM USES EXEC CICS COMMANDS, WHICH ARE TRANSLATED   *
+000200*  BY THE CICS COMMAND-LEVEL TRANSLATOR AHEAD OF THE COBOL      *
+000210*  COMPILE STEP IN THE REGION'S BUILD PROCEDURE - THE SAME AS   *
+000220*  EVERY OTHER CICS PROGRAM IN THIS INSTALLATION.  SEND TEXT IS *
+000230*  USED FOR THE INQUIRY SCREEN; A BMS MAPSET CAN REPLACE IT IF  *
+000240*  A FORMATTED SCREEN IS WANTED LATER.  FILES ARE NOT DECLARED  *
+000241*  IN FILE-CONTROL HERE - CICS-MANAGED FILES ARE OPENED BY THE  *
+000242*  REGION AGAINST THE FCT ENTRY NAMED IN FILE(), NOT BY THIS    *
+000243*  PROGRAM, SO ONLY THE RECORD LAYOUTS ARE COPIED IN.           *
+000250*****************************************************************
+000260 PROGRAM-ID.    FERRINQ.
+000270 AUTHOR.        ANDRE.
+000280 INSTALLATION.  DATA CENTER - ONLINE OPERATIONS.
+000290 DATE-WRITTEN.  2026-08-08.
+000300 DATE-COMPILED.
+000310 ENVIRONMENT  DIVISION.
+000410 DATA  DIVISION.
+000490 WORKING-STORAGE  SECTION.
+000495*---------------------------------------------------------------*
+000496*    LAYOUTS DOS ARQUIVOS CONSULTADOS (GERENCIADOS PELO CICS)    *
+000497*---------------------------------------------------------------*
+000498     COPY  CPCNTDAT.
+000499     COPY  CPLOGDAT.
+000520 77  WRK-RESP                  PIC S9(08)  COMP.
+000525 77  WRK-RRN-COUNTDAT          PIC S9(08)  COMP  VALUE  1.
+000530 77  WRK-MAX-LINHAS            PIC 9(02)  VALUE  10.
+000540 77  IND                       PIC 9(02)  VALUE  ZEROS.
+000550 01  WRK-CHAVE-ALTA.
+000560     03  FILLER                PIC X(09)  VALUE  HIGH-VALUES.
+000570*---------------------------------------------------------------*
+000580*    ULTIMOS WRK-MAX-LINHAS REGISTROS DE LOGDAT PARA EXIBICAO   *
+000590*---------------------------------------------------------------*
+000600 01  TAB-ULTIMOS-RUNS.
+000610     03  TAB-RUN  OCCURS  10  TIMES.
+000620         05  TAB-RUN-SEQ       PIC 9(09).
+000630         05  TAB-RUN-DATA      PIC 9(08).
+000640         05  TAB-RUN-HORA      PIC 9(06).
+000650         05  TAB-RUN-ORIGEM    PIC X(08).
+000660 77  WRK-QTD-RUNS              PIC 9(02)  VALUE  ZEROS.
+000670*---------------------------------------------------------------*
+000680*    TELA DE RESPOSTA (TEXTO SIMPLES)                           *
+000690*---------------------------------------------------------------*
+000700 01  WRK-TELA.
+000710     03  WRK-TL-TITULO         PIC X(40)  VALUE
+000720         'FERRINQ - CONSULTA FERRCNTX'.
+000730     03  WRK-TL-CONTADOR-LIT   PIC X(20)  VALUE
+000740         'CONTADOR ATUAL: '.
+000750     03  WRK-TL-CONTADOR       PIC ZZZZ9.
+000760     03  WRK-TL-GERACAO-LIT    PIC X(20)  VALUE
+000770         'GERACAO ATUAL : '.
+000780     03  WRK-TL-GERACAO        PIC ZZ9.
+000790     03  WRK-TL-LINHAS-RUN  OCCURS  10  TIMES.
+000800         05  WRK-TL-RUN-DATA   PIC 9(08).
+000810         05  FILLER            PIC X(01)  VALUE  SPACES.
+000820         05  WRK-TL-RUN-HORA   PIC 9(06).
+000830         05  FILLER            PIC X(01)  VALUE  SPACES.
+000840         05  WRK-TL-RUN-ORIGEM PIC X(08).
+000850 PROCEDURE  DIVISION.
+
+000870 0000-MAINLINE  SECTION.
+000880     PERFORM  1000-LER-COUNTDAT
+000890              THRU  1000-LER-COUNTDAT-EXIT.
+000900     PERFORM  2000-LER-ULTIMOS-LOGDAT
+000910              THRU  2000-LER-ULTIMOS-LOGDAT-EXIT.
+000920     PERFORM  3000-MONTAR-TELA
+000930              THRU  3000-MONTAR-TELA-EXIT.
+000940     PERFORM  9999-FINALIZAR
+000950              THRU  9999-FINALIZAR-EXIT.
+000960 0000-MAINLINE-EXIT.
+000970     EXIT.
+
+000990*---------------------------------------------------------------*
+001000*    1000 - LE O REGISTRO UNICO DE COUNTDAT (SOMENTE LEITURA)   *
+001010*           COUNTDAT E UM ARQUIVO VSAM RELATIVO DE UM SO        *
+001015*           REGISTRO - O REGISTRO E SEMPRE O DE RRN 1.          *
+001018*---------------------------------------------------------------*
+001019 1000-LER-COUNTDAT  SECTION.
+001030     EXEC CICS
+001040         READ  FILE('COUNTDAT')
+001050               INTO(REG-COUNTDAT)
+001060               RIDFLD(WRK-RRN-COUNTDAT)
+001080               RESP(WRK-RESP)
+001090     END-EXEC.
+001100     IF  WRK-RESP  NOT  =  DFHRESP(NORMAL)
+001110         MOVE  ZEROS  TO  REG-COUNTDAT
+001120     END-IF.
+001130 1000-LER-COUNTDAT-EXIT.
+001140     EXIT.
+
+001160*---------------------------------------------------------------*
+001170*    2000 - NAVEGA LOGDAT DE TRAS PARA FRENTE E GUARDA OS       *
+001180*           ULTIMOS WRK-MAX-LINHAS REGISTROS                   *
+001190*---------------------------------------------------------------*
+001200 2000-LER-ULTIMOS-LOGDAT  SECTION.
+001210     MOVE  ZEROS  TO  WRK-QTD-RUNS.
+
+001230     EXEC CICS
+001240         STARTBR  FILE('LOGDAT')
+001250                  RIDFLD(WRK-CHAVE-ALTA)
+001260                  GTEQ
+001270                  RESP(WRK-RESP)
+001280     END-EXEC.
+
+001290*    GTEQ COM HIGH-VALUES NORMALMENTE RETORNA NOTFND - ISSO
+001291*    SIGNIFICA QUE O BROWSE FICOU POSICIONADO APOS O ULTIMO
+001292*    REGISTRO, QUE E EXATAMENTE ONDE QUEREMOS COMECAR A LER
+001293*    DE TRAS PARA FRENTE.
+001300     IF  WRK-RESP  =  DFHRESP(NORMAL)  OR
+001301         WRK-RESP  =  DFHRESP(NOTFND)
+001305         MOVE  DFHRESP(NORMAL)  TO  WRK-RESP
+001310         PERFORM  2100-LER-ANTERIOR
+001320                  THRU  2100-LER-ANTERIOR-EXIT
+001330                  VARYING  IND  FROM  1  BY  1
+001340                  UNTIL  (IND  >  WRK-MAX-LINHAS)  OR
+001350                         (WRK-RESP  NOT  =  DFHRESP(NORMAL))
+
+001370         EXEC CICS
+001380             ENDBR  FILE('LOGDAT')
+001390         END-EXEC
+001400     END-IF.
+001410 2000-LER-ULTIMOS-LOGDAT-EXIT.
+001420     EXIT.
+
+001440 2100-LER-ANTERIOR  SECTION.
+001450     EXEC CICS
+001460         READPREV  FILE('LOGDAT')
+001470                   INTO(REG-LOGDAT)
+001480                   RIDFLD(WRK-CHAVE-ALTA)
+001490                   RESP(WRK-RESP)
+001500     END-EXEC.
+001510     IF  WRK-RESP  =  DFHRESP(NORMAL)
+001520         ADD  1  TO  WRK-QTD-RUNS
+001530         MOVE  LOG-SEQ          TO  TAB-RUN-SEQ(WRK-QTD-RUNS)
+001540         MOVE  DATADAT          TO  TAB-RUN-DATA(WRK-QTD-RUNS)
+001550         MOVE  HORADAT          TO  TAB-RUN-HORA(WRK-QTD-RUNS)
+001560         MOVE  LOG-ID-ORIGEM    TO  TAB-RUN-ORIGEM(WRK-QTD-RUNS)
+001570     END-IF.
+001580 2100-LER-ANTERIOR-EXIT.
+001590     EXIT.
+
+001610*---------------------------------------------------------------*
+001620*    3000 - MONTA A TELA DE RESPOSTA E ENVIA AO TERMINAL        *
+001630*---------------------------------------------------------------*
+001640 3000-MONTAR-TELA  SECTION.
+001650     MOVE  CONTADOR     TO  WRK-TL-CONTADOR.
+001660     MOVE  CTD-GERACAO  TO  WRK-TL-GERACAO.
+
+001680     PERFORM  3100-MONTAR-LINHA-RUN
+001690              THRU  3100-MONTAR-LINHA-RUN-EXIT
+001700              VARYING  IND  FROM  1  BY  1
+001710              UNTIL  IND  >  WRK-QTD-RUNS.
+
+001730     EXEC CICS
+001740         SEND TEXT  FROM(WRK-TELA)
+001750                    LENGTH(LENGTH OF WRK-TELA)
+001760                    ERASE
+001770     END-EXEC.
+001780 3000-MONTAR-TELA-EXIT.
+001790     EXIT.
+
+001810 3100-MONTAR-LINHA-RUN  SECTION.
+001820     MOVE  TAB-RUN-DATA(IND)    TO  WRK-TL-RUN-DATA(IND)
+001830     MOVE  TAB-RUN-HORA(IND)    TO  WRK-TL-RUN-HORA(IND)
+001840     MOVE  TAB-RUN-ORIGEM(IND)  TO  WRK-TL-RUN-ORIGEM(IND).
+001850 3100-MONTAR-LINHA-RUN-EXIT.
+001860     EXIT.
+
+001880*---------------------------------------------------------------*
+001890*    9999 - ENCERRA A TRANSACAO (NENHUM ARQUIVO FOI ALTERADO)   *
+001900*---------------------------------------------------------------*
+001910 9999-FINALIZAR  SECTION.
+001920     EXEC CICS
+001930         RETURN
+001940     END-EXEC.
+001950 9999-FINALIZAR-EXIT.
+001960     EXIT.
