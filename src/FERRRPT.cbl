@@ -0,0 +1,240 @@
+000010 IDENTIFICATION DIVISION.
+000020*****************************************************************
+000030*  PROGRAM-ID : FERRRPT                                        *
+000040*  AUTHOR     : ANDRE                                          *
+000050*  INSTALLATION : DATA CENTER - BATCH OPERATIONS                *
+000060*  DATE-WRITTEN : 2026-08-08                                    *
+000070*  PURPOSE                                                      *
+000080*  READS LOGDAT AND PRINTS A SUMMARY OF FERRCNTX RUN HISTORY:   *
+000090*  EXECUTION COUNT PER DAY AND PER MONTH, PLUS THE FIRST AND    *
+000100*  LAST RUN TIME OF EACH DAY.  READ-ONLY - DOES NOT TOUCH       *
+000110*  COUNTDAT OR LOGDAT CONTENT.                                  *
+000120*-----------------------------------------------------------------
+000130*  MODIFICATION HISTORY
+000140*  DATE       INIT  DESCRIPTION
+000150*  2026-08-08 AR    INITIAL VERSION.
+000155*  2026-08-08 AR    ADDED FILE STATUS CHECKS AFTER OPEN, TO
+000157*                   ABORT CLEANLY WHEN LOGDAT OR RELCNTX CANNOT
+000158*                   BE OPENED, INSTEAD OF RUNNING ON INTO READ.
+000159*  2026-08-08 AR    CORRECTED THE TRAILING FILLER IN
+000161*                   WRK-LINHA-TOTAL SO THE GROUP ADDS UP TO
+000162*                   132 BYTES, MATCHING REG-RELCNTX EXACTLY.
+000163*****************************************************************
+000170 PROGRAM-ID.    FERRRPT.
+000180 AUTHOR.        ANDRE.
+000190 INSTALLATION.  DATA CENTER - BATCH OPERATIONS.
+000200 DATE-WRITTEN.  2026-08-08.
+000210 DATE-COMPILED.
+000220 ENVIRONMENT  DIVISION.
+000230 INPUT-OUTPUT  SECTION.
+000240 FILE-CONTROL.
+000250     SELECT  LOGDAT    ASSIGN  TO  DISK
+000260         ORGANIZATION  IS  INDEXED
+000270         ACCESS MODE   IS  SEQUENTIAL
+000280         RECORD KEY    IS  LOG-CHAVE
+000290         FILE STATUS   IS  WRK-FS-LOGDAT.
+000300     SELECT  RELCNTX   ASSIGN  TO  PRINTER
+000310         FILE STATUS   IS  WRK-FS-RELCNTX.
+000320 DATA  DIVISION.
+000330 FILE  SECTION.
+000340 FD  LOGDAT
+000350     LABEL RECORD STANDARD VALUE OF FILE-ID IS "log.dat".
+000360     COPY  CPLOGDAT.
+000370 FD  RELCNTX
+000380     LABEL RECORD STANDARD VALUE OF FILE-ID IS "relcntx.lst".
+000390 01  REG-RELCNTX               PIC X(132).
+000400 WORKING-STORAGE  SECTION.
+000405 77  WRK-RC                    PIC X(02)  VALUE  '00'.
+000410 77  WRK-FS-LOGDAT             PIC X(02)  VALUE  '00'.
+000420 77  WRK-FS-RELCNTX            PIC X(02)  VALUE  '00'.
+000430 77  WRK-FIM-LOGDAT            PIC X(01)  VALUE  'N'.
+000440     88  FIM-LOGDAT                       VALUE  'S'.
+000450 77  WRK-PRIMEIRA-LEITURA      PIC X(01)  VALUE  'S'.
+000460     88  E-PRIMEIRA-LEITURA               VALUE  'S'.
+000470 77  WRK-QTD-TOTAL             PIC 9(09)  VALUE  ZEROS.
+000480 77  WRK-QTD-DIA               PIC 9(09)  VALUE  ZEROS.
+000490 77  WRK-QTD-MES               PIC 9(09)  VALUE  ZEROS.
+000500*---------------------------------------------------------------*
+000510*    CAMPOS DE CONTROLE DE QUEBRA (DIA / MES)                   *
+000520*---------------------------------------------------------------*
+000530 77  WRK-DIA-ATUAL             PIC 9(08)  VALUE  ZEROS.
+000540 77  WRK-MES-ATUAL             PIC 9(06)  VALUE  ZEROS.
+000550 01  WRK-PRIMEIRA-HORA-DIA     PIC 9(06)  VALUE  ZEROS.
+000560 01  WRK-ULTIMA-HORA-DIA       PIC 9(06)  VALUE  ZEROS.
+000570*---------------------------------------------------------------*
+000580*    LINHAS DE IMPRESSAO                                        *
+000590*---------------------------------------------------------------*
+000600 01  WRK-LINHA-TITULO.
+000610     03  FILLER                PIC X(132)  VALUE
+000620         'FERRRPT - RESUMO DE EXECUCOES DO FERRCNTX'.
+000630 01  WRK-LINHA-CABEC-DIA.
+000640     03  FILLER                PIC X(132)  VALUE
+000650         'DATA        QTDE  PRIMEIRA HORA  ULTIMA HORA'.
+000660 01  WRK-LINHA-DIA.
+000670     03  FILLER                PIC X(01)   VALUE  SPACES.
+000680     03  WL-DIA-DATA           PIC 9(08).
+000690     03  FILLER                PIC X(02)   VALUE  SPACES.
+000700     03  WL-DIA-QTDE           PIC ZZZZ,ZZ9.
+000710     03  FILLER                PIC X(02)   VALUE  SPACES.
+000720     03  WL-DIA-PRIMEIRA       PIC 9(06).
+000730     03  FILLER                PIC X(04)   VALUE  SPACES.
+000740     03  WL-DIA-ULTIMA         PIC 9(06).
+000750     03  FILLER                PIC X(95)   VALUE  SPACES.
+000760 01  WRK-LINHA-CABEC-MES.
+000770     03  FILLER                PIC X(132)  VALUE
+000780         'ANO/MES     QTDE'.
+000790 01  WRK-LINHA-MES.
+000800     03  FILLER                PIC X(01)   VALUE  SPACES.
+000810     03  WL-MES-ANOMES         PIC 9(06).
+000820     03  FILLER                PIC X(04)   VALUE  SPACES.
+000830     03  WL-MES-QTDE           PIC ZZZZ,ZZ9.
+000840     03  FILLER                PIC X(113)  VALUE  SPACES.
+000850 01  WRK-LINHA-TOTAL.
+000860     03  FILLER                PIC X(20)   VALUE
+000870         'TOTAL DE EXECUCOES: '.
+000880     03  WL-TOTAL-QTDE         PIC ZZZZZ,ZZ9.
+000890     03  FILLER                PIC X(103)  VALUE  SPACES.
+000900 PROCEDURE  DIVISION.
+000910
+000920 0000-MAINLINE  SECTION.
+000930     PERFORM  1000-INICIALIZAR
+000940              THRU  1000-INICIALIZAR-EXIT.
+000950     PERFORM  2000-LER-LOGDAT
+000960              THRU  2000-LER-LOGDAT-EXIT.
+000970     PERFORM  3000-PROCESSAR
+000980              THRU  3000-PROCESSAR-EXIT
+000990              UNTIL  FIM-LOGDAT.
+001000     PERFORM  4000-FECHAR-QUEBRAS
+001010              THRU  4000-FECHAR-QUEBRAS-EXIT.
+001020     PERFORM  9999-FINALIZAR
+001030              THRU  9999-FINALIZAR-EXIT.
+001040 0000-MAINLINE-EXIT.
+001050     EXIT.
+001060
+001070 1000-INICIALIZAR  SECTION.
+001080     OPEN  INPUT   LOGDAT.
+001081     IF  WRK-FS-LOGDAT  NOT  =  '00'
+001082         DISPLAY  'FERRRPT - ERRO ABERTURA LOGDAT - FS='
+001083                  WRK-FS-LOGDAT
+001084         MOVE  '12'  TO  WRK-RC
+001085         PERFORM  9999-FINALIZAR  THRU  9999-FINALIZAR-EXIT
+001086     END-IF.
+001090     OPEN  OUTPUT  RELCNTX.
+001091     IF  WRK-FS-RELCNTX  NOT  =  '00'
+001092         DISPLAY  'FERRRPT - ERRO ABERTURA RELCNTX - FS='
+001093                  WRK-FS-RELCNTX
+001094         MOVE  '12'  TO  WRK-RC
+001095         PERFORM  9999-FINALIZAR  THRU  9999-FINALIZAR-EXIT
+001096     END-IF.
+001100     MOVE  WRK-LINHA-TITULO     TO  REG-RELCNTX
+001110     WRITE  REG-RELCNTX.
+001120     MOVE  SPACES               TO  REG-RELCNTX
+001130     WRITE  REG-RELCNTX.
+001140     MOVE  WRK-LINHA-CABEC-DIA  TO  REG-RELCNTX
+001150     WRITE  REG-RELCNTX.
+001160 1000-INICIALIZAR-EXIT.
+001170     EXIT.
+001180
+001190 2000-LER-LOGDAT  SECTION.
+001200     READ  LOGDAT  NEXT  RECORD
+001210         AT  END
+001220             SET  FIM-LOGDAT  TO  TRUE
+001230     END-READ.
+001240 2000-LER-LOGDAT-EXIT.
+001250     EXIT.
+001260
+001270 3000-PROCESSAR  SECTION.
+001280     IF  E-PRIMEIRA-LEITURA
+001290         PERFORM  3100-INICIAR-DIA  THRU  3100-INICIAR-DIA-EXIT
+001300         PERFORM  3200-INICIAR-MES  THRU  3200-INICIAR-MES-EXIT
+001310         MOVE  'N'  TO  WRK-PRIMEIRA-LEITURA
+001320     ELSE
+001330         IF  DATADAT  NOT  =  WRK-DIA-ATUAL
+001340             PERFORM  3300-IMPRIMIR-DIA
+001350                      THRU  3300-IMPRIMIR-DIA-EXIT
+001360             PERFORM  3100-INICIAR-DIA
+001370                      THRU  3100-INICIAR-DIA-EXIT
+001380         END-IF
+001390         IF  DATADAT(1:6)  NOT  =  WRK-MES-ATUAL
+001400             PERFORM  3400-IMPRIMIR-MES
+001410                      THRU  3400-IMPRIMIR-MES-EXIT
+001420             PERFORM  3200-INICIAR-MES
+001430                      THRU  3200-INICIAR-MES-EXIT
+001440         END-IF
+001450     END-IF.
+001460
+001470     ADD  1  TO  WRK-QTD-DIA
+001480     ADD  1  TO  WRK-QTD-MES
+001490     ADD  1  TO  WRK-QTD-TOTAL.
+001500     MOVE  HORADAT  TO  WRK-ULTIMA-HORA-DIA.
+001510     IF  WRK-PRIMEIRA-HORA-DIA  =  ZEROS
+001520         MOVE  HORADAT  TO  WRK-PRIMEIRA-HORA-DIA
+001530     END-IF.
+001540
+001550     PERFORM  2000-LER-LOGDAT  THRU  2000-LER-LOGDAT-EXIT.
+001560 3000-PROCESSAR-EXIT.
+001570     EXIT.
+001580
+001590 3100-INICIAR-DIA  SECTION.
+001600     MOVE  DATADAT  TO  WRK-DIA-ATUAL.
+001610     MOVE  ZEROS    TO  WRK-QTD-DIA
+001620                        WRK-PRIMEIRA-HORA-DIA
+001630                        WRK-ULTIMA-HORA-DIA.
+001640 3100-INICIAR-DIA-EXIT.
+001650     EXIT.
+001660
+001670 3200-INICIAR-MES  SECTION.
+001680     MOVE  DATADAT(1:6)  TO  WRK-MES-ATUAL.
+001690     MOVE  ZEROS         TO  WRK-QTD-MES.
+001700 3200-INICIAR-MES-EXIT.
+001710     EXIT.
+001720
+001730 3300-IMPRIMIR-DIA  SECTION.
+001740     MOVE  SPACES            TO  WRK-LINHA-DIA.
+001750     MOVE  WRK-DIA-ATUAL     TO  WL-DIA-DATA.
+001760     MOVE  WRK-QTD-DIA       TO  WL-DIA-QTDE.
+001770     MOVE  WRK-PRIMEIRA-HORA-DIA  TO  WL-DIA-PRIMEIRA.
+001780     MOVE  WRK-ULTIMA-HORA-DIA    TO  WL-DIA-ULTIMA.
+001790     MOVE  WRK-LINHA-DIA     TO  REG-RELCNTX.
+001800     WRITE  REG-RELCNTX.
+001810 3300-IMPRIMIR-DIA-EXIT.
+001820     EXIT.
+001830
+001840 3400-IMPRIMIR-MES  SECTION.
+001850     MOVE  SPACES            TO  REG-RELCNTX
+001860     WRITE  REG-RELCNTX.
+001870     MOVE  WRK-LINHA-CABEC-MES   TO  REG-RELCNTX
+001880     WRITE  REG-RELCNTX.
+001890     MOVE  SPACES            TO  WRK-LINHA-MES.
+001900     MOVE  WRK-MES-ATUAL     TO  WL-MES-ANOMES.
+001910     MOVE  WRK-QTD-MES       TO  WL-MES-QTDE.
+001920     MOVE  WRK-LINHA-MES     TO  REG-RELCNTX.
+001930     WRITE  REG-RELCNTX.
+001940     MOVE  SPACES            TO  REG-RELCNTX
+001950     WRITE  REG-RELCNTX.
+001960     MOVE  WRK-LINHA-CABEC-DIA   TO  REG-RELCNTX
+001970     WRITE  REG-RELCNTX.
+001980 3400-IMPRIMIR-MES-EXIT.
+001990     EXIT.
+002000
+002010 4000-FECHAR-QUEBRAS  SECTION.
+002020     IF  WRK-QTD-TOTAL  >  ZEROS
+002030         PERFORM  3300-IMPRIMIR-DIA  THRU  3300-IMPRIMIR-DIA-EXIT
+002040         PERFORM  3400-IMPRIMIR-MES  THRU  3400-IMPRIMIR-MES-EXIT
+002050     END-IF.
+002060     MOVE  SPACES               TO  REG-RELCNTX
+002070     WRITE  REG-RELCNTX.
+002080     MOVE  WRK-QTD-TOTAL        TO  WL-TOTAL-QTDE.
+002090     MOVE  WRK-LINHA-TOTAL      TO  REG-RELCNTX.
+002100     WRITE  REG-RELCNTX.
+002110 4000-FECHAR-QUEBRAS-EXIT.
+002120     EXIT.
+002130
+002140 9999-FINALIZAR  SECTION.
+002150     CLOSE  LOGDAT  RELCNTX.
+002160     DISPLAY  'FERRRPT - RELATORIO GERADO - TOTAL='
+002170              WRK-QTD-TOTAL.
+002180     MOVE  WRK-RC  TO  RETURN-CODE.
+002190     STOP  RUN.
+002200 9999-FINALIZAR-EXIT.
+002210     EXIT.
